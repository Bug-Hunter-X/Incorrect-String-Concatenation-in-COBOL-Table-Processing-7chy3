@@ -0,0 +1,18 @@
+000100*================================================================*
+000200*  AUDTREC1 - AUDIT-FILE RECORD LAYOUT                          *
+000300*  ONE RECORD WRITTEN FOR EVERY WS-TABLE ENTRY BUILT, CARRYING  *
+000400*  THE SEQUENCE NUMBER, THE BUILT CONTENT, THE JOB THAT BUILT   *
+000500*  IT, AND A RUN-DATE/TIME-OF-DAY TIMESTAMP, FOR AUDIT TRAIL    *
+000600*  AND PROBLEM DETERMINATION PURPOSES.                          *
+000700*================================================================*
+000800 01  AUDT-RECORD.
+000900     05  AUDT-SEQ-NO             PIC 9(05).
+001000     05  AUDT-REC-ID             PIC 9(05).
+001100     05  AUDT-REC-DATE           PIC 9(08).
+001200     05  AUDT-REC-DESC           PIC X(50).
+001300     05  AUDT-REC-STATUS         PIC X(01).
+001400     05  AUDT-JOB-NAME           PIC X(08).
+001500     05  AUDT-TIMESTAMP.
+001600         10  AUDT-TS-DATE        PIC 9(08).
+001700         10  AUDT-TS-TIME        PIC 9(08).
+001800     05  FILLER                  PIC X(07).

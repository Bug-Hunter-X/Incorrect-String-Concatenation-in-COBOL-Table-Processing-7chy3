@@ -0,0 +1,13 @@
+000100*================================================================*
+000200*  TBLREC01 - TABLE-FILE RECORD LAYOUT                          *
+000300*  80-BYTE FIXED RECORD FOR THE DAILY TABLE DATASET.            *
+000400*  SHARED BY TBLLOAD (BUILDS/WRITES) AND TBLMNT (MAINTAINS).    *
+000500*================================================================*
+000600 01  TF-RECORD.
+000700     05  TF-REC-ID               PIC 9(05).
+000800     05  TF-REC-DATE             PIC 9(08).
+000900     05  TF-REC-DESC             PIC X(50).
+001000     05  TF-REC-STATUS           PIC X(01).
+001100         88  TF-STATUS-ACTIVE        VALUE "A".
+001200         88  TF-STATUS-INACTIVE      VALUE "I".
+001300     05  FILLER                  PIC X(16).

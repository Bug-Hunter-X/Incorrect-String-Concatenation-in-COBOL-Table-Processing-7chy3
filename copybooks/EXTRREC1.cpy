@@ -0,0 +1,25 @@
+000100*================================================================*
+000200*  EXTRREC1 - EXTRACT-FILE RECORD LAYOUT                        *
+000300*  80-BYTE RECORD FEEDING THE DOWNSTREAM DB2 LOAD JOB. THE      *
+000400*  FIRST BYTE CARRIES A RECORD-TYPE CODE (H/D/T) SO THE LOAD    *
+000500*  UTILITY CAN TELL THE ONE HEADER RECORD, THE MANY DETAIL      *
+000600*  RECORDS, AND THE ONE TRAILER RECORD APART.                   *
+000700*================================================================*
+000800 01  EXTR-RECORD.
+000900     05  EXTR-REC-TYPE           PIC X(01).
+001000         88  EXTR-TYPE-HEADER        VALUE "H".
+001100         88  EXTR-TYPE-DETAIL        VALUE "D".
+001200         88  EXTR-TYPE-TRAILER       VALUE "T".
+001300     05  EXTR-HEADER-DATA.
+001400         10  EXTR-H-RUN-DATE         PIC 9(08).
+001500         10  EXTR-H-RECORD-COUNT     PIC 9(05).
+001600         10  FILLER                  PIC X(66).
+001700     05  EXTR-DETAIL-DATA REDEFINES EXTR-HEADER-DATA.
+001800         10  EXTR-D-REC-ID           PIC 9(05).
+001900         10  EXTR-D-REC-DATE         PIC 9(08).
+002000         10  EXTR-D-REC-DESC         PIC X(50).
+002100         10  EXTR-D-REC-STATUS       PIC X(01).
+002200         10  FILLER                  PIC X(15).
+002300     05  EXTR-TRAILER-DATA REDEFINES EXTR-HEADER-DATA.
+002400         10  EXTR-T-RECORD-COUNT     PIC 9(05).
+002500         10  FILLER                  PIC X(74).

@@ -0,0 +1,14 @@
+000100*================================================================*
+000200*  TBLREC02 - WS-TABLE ENTRY FIELD LAYOUT                       *
+000300*  SAME 80-BYTE SHAPE AS TBLREC01/TF-RECORD, RESTATED AT THE    *
+000400*  10 LEVEL FOR USE UNDER THE WS-TABLE OCCURS ENTRY, WHICH      *
+000500*  CARRIES ITS OWN INDEXED-BY/ASCENDING-KEY CLAUSES THAT DO     *
+000600*  NOT BELONG IN A PLAIN FD COPYBOOK.                           *
+000700*================================================================*
+000800     10  TBL-REC-ID              PIC 9(05).
+000900     10  TBL-REC-DATE            PIC 9(08).
+001000     10  TBL-REC-DESC            PIC X(50).
+001100     10  TBL-REC-STATUS          PIC X(01).
+001200         88  TBL-STATUS-ACTIVE       VALUE "A".
+001300         88  TBL-STATUS-INACTIVE     VALUE "I".
+001400     10  FILLER                  PIC X(16).

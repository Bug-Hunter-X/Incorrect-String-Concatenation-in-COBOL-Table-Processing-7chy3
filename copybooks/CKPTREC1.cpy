@@ -0,0 +1,23 @@
+000100*================================================================*
+000200*  CKPTREC1 - CHECKPOINT-FILE RECORD LAYOUT                     *
+000300*  80-BYTE RECORD. THE FIRST BYTE CARRIES A RECORD-TYPE CODE    *
+000400*  (H/D) SO A CHECKPOINT HOLDS NOT JUST THE LAST COUNT BUT THE  *
+000500*  ACTUAL CONTENT OF EVERY ROW BUILT SO FAR - ONE HEADER        *
+000600*  RECORD FOLLOWED BY ONE DETAIL RECORD PER ROW. A RESTARTED    *
+000700*  RUN RELOADS WS-TABLE(1) THRU WS-TABLE(CKPT-LAST-COUNT) FROM  *
+000800*  THESE DETAIL RECORDS INSTEAD OF TRUSTING WHATEVER HAPPENS TO *
+000900*  BE CARRIED FORWARD FROM THE PRIOR TABLE-FILE.                *
+001000*================================================================*
+001100 01  CKPT-RECORD.
+001200     05  CKPT-REC-TYPE           PIC X(01).
+001300         88  CKPT-TYPE-HEADER        VALUE "H".
+001400         88  CKPT-TYPE-DETAIL        VALUE "D".
+001500     05  CKPT-HEADER-DATA.
+001600         10  CKPT-LAST-COUNT         PIC 9(05).
+001700         10  FILLER                  PIC X(74).
+001800     05  CKPT-DETAIL-DATA REDEFINES CKPT-HEADER-DATA.
+001900         10  CKPT-D-REC-ID           PIC 9(05).
+002000         10  CKPT-D-REC-DATE         PIC 9(08).
+002100         10  CKPT-D-REC-DESC         PIC X(50).
+002200         10  CKPT-D-REC-STATUS       PIC X(01).
+002300         10  FILLER                  PIC X(15).

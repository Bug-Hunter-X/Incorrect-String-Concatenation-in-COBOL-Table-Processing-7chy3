@@ -0,0 +1,12 @@
+000100*================================================================*
+000200*  CTLCARD1 - CONTROL-FILE PARAMETER/TRAILER RECORD LAYOUT      *
+000300*  ONE RECORD READ AT START OF RUN CARRYING THE VOLUME FOR      *
+000400*  THE DAY (CTL-MAX-COUNT), THE EXPECTED RECORD COUNT FOR THE   *
+000500*  END-OF-LOAD BALANCING CHECK (CTL-EXPECTED-COUNT), AND AN     *
+000600*  OPTIONAL DEMONSTRATION LOOKUP KEY (CTL-LOOKUP-ID).           *
+000700*================================================================*
+000800 01  CTL-RECORD.
+000900     05  CTL-MAX-COUNT           PIC 9(04).
+001000     05  CTL-EXPECTED-COUNT      PIC 9(05).
+001100     05  CTL-LOOKUP-ID           PIC 9(05).
+001200     05  FILLER                  PIC X(66).

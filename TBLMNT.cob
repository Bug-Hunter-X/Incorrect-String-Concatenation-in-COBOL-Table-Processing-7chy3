@@ -0,0 +1,269 @@
+000100*================================================================*
+000200* PROGRAM-ID.  TBLMNT                                           *
+000300*================================================================*
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.     TBLMNT.
+000600 AUTHOR.         R. G. MERCER.
+000700 INSTALLATION.   DAILY PROCESSING CENTER.
+000800 DATE-WRITTEN.   08/09/2026.
+000900 DATE-COMPILED.
+001000*----------------------------------------------------------------*
+001100* MODIFICATION HISTORY                                          *
+001200*  DATE        INIT  DESCRIPTION                                *
+001300*  08/09/2026  RGM   ORIGINAL PROGRAM. MENU-DRIVEN ONLINE       *
+001400*                    MAINTENANCE OF TABLE-FILE ENTRIES - VIEW,   *
+001500*                    UPDATE, AND DEACTIVATE ONE RECORD AT A      *
+001600*                    TIME WITHOUT A FULL BATCH RELOAD THROUGH    *
+001700*                    TBLLOAD. TABLE-FILE STAYS ORGANIZATION      *
+001800*                    SEQUENTIAL, SO THE WHOLE FILE IS READ INTO  *
+001900*                    WORKING STORAGE ON ENTRY, MAINTAINED IN     *
+002000*                    PLACE, AND REWRITTEN IN FULL ON EXIT.       *
+002050*  08/09/2026  RGM   9000-TERMINATE NOW CHECKS TABLE-FILE-STATUS *
+002060*                    ON THE SAVE-TIME OPEN, MATCHING THE CHECK   *
+002070*                    ALREADY DONE ON THE LOAD-TIME OPEN, AND     *
+002080*                    SKIPS THE REWRITE ON A GENUINE OPEN ERROR   *
+002090*                    INSTEAD OF WRITING BLIND. DROPPED THE       *
+002095*                    UNUSED WS-FOUND-SW/WS-ENTRY-FOUND SWITCH    *
+002098*                    LEFT OVER FROM AN EARLIER APPROACH.         *
+002099*  08/09/2026  RGM   WS-TABLE NOW ALLOWS 0 TO 9999 OCCURRENCES   *
+002099*                    SO A TABLE-FILE THAT DOESN'T EXIST YET      *
+002099*                    (NO PRIOR TBLLOAD RUN) LOADS AS A LEGAL      *
+002099*                    ZERO-ROW TABLE INSTEAD OF VIOLATING THE      *
+002099*                    OCCURS MINIMUM.                              *
+002100*----------------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.    IBM-370.
+002500 OBJECT-COMPUTER.    IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT TABLE-FILE ASSIGN TO TABLFILE
+002900         ORGANIZATION IS SEQUENTIAL
+003000         FILE STATUS IS WS-TABLE-FILE-STATUS.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  TABLE-FILE
+003400     RECORDING MODE IS F
+003500     LABEL RECORDS ARE STANDARD.
+003600 COPY TBLREC01.
+003700 WORKING-STORAGE SECTION.
+003800*----------------------------------------------------------------*
+003900* FILE STATUS AND SWITCH AREA                                   *
+004000*----------------------------------------------------------------*
+004100 01  WS-FILE-STATUSES.
+004200     05  WS-TABLE-FILE-STATUS    PIC X(02) VALUE SPACES.
+004300         88  WS-TABLE-FILE-OK            VALUE "00".
+004400         88  WS-TABLE-FILE-EOF           VALUE "10".
+004500         88  WS-TABLE-FILE-NOT-FOUND     VALUE "35".
+004600 01  WS-SWITCHES.
+004700     05  WS-EOF-SW               PIC X(01) VALUE "N".
+004800         88  WS-EOF-TABLE-FILE           VALUE "Y".
+004900     05  WS-QUIT-SW              PIC X(01) VALUE "N".
+005000         88  WS-QUIT-REQUESTED           VALUE "Y".
+005300*----------------------------------------------------------------*
+005400* MENU AND OPERATOR-INPUT FIELDS                                *
+005500*----------------------------------------------------------------*
+005600 01  WS-MENU-CHOICE              PIC X(01) VALUE SPACE.
+005700 01  WS-ENTRY-NO                 PIC 9(05) VALUE ZERO.
+005800 01  WS-LOOKUP-ID                PIC 9(05) VALUE ZERO.
+005900 01  WS-NEW-DESC                 PIC X(50) VALUE SPACES.
+006000*----------------------------------------------------------------*
+006100* TABLE WORKING AREA                                             *
+006200*----------------------------------------------------------------*
+006300 01  WS-MAX-COUNT                PIC 9(04) COMP VALUE ZERO.
+006400 01  WS-AREA.
+006500     05  WS-COUNT                PIC 9(05) COMP VALUE ZERO.
+006600     05  WS-TABLE OCCURS 0 TO 9999 TIMES
+006700             DEPENDING ON WS-MAX-COUNT
+006800             ASCENDING KEY IS TBL-REC-ID
+006900             INDEXED BY WS-TABLE-IDX.
+007000     COPY TBLREC02.
+007100 PROCEDURE DIVISION.
+007200*================================================================*
+007300* 0000-MAINLINE                                                 *
+007400*================================================================*
+007500 0000-MAINLINE.
+007600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007700     PERFORM 2000-MENU-LOOP THRU 2000-EXIT
+007800         UNTIL WS-QUIT-REQUESTED.
+007900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+008000     STOP RUN.
+008100*================================================================*
+008200* 1000-INITIALIZE - LOADS THE ENTIRE TABLE-FILE INTO WS-TABLE    *
+008300*                   SO ENTRIES CAN BE VIEWED AND MAINTAINED IN   *
+008400*                   PLACE.                                       *
+008500*================================================================*
+008600 1000-INITIALIZE.
+008700     MOVE ZERO TO WS-MAX-COUNT.
+008800     MOVE "N" TO WS-EOF-SW.
+008900     OPEN INPUT TABLE-FILE.
+009000     IF WS-TABLE-FILE-NOT-FOUND
+009100         SET WS-EOF-TABLE-FILE TO TRUE
+009200         DISPLAY "TBLMNT - NO TABLE-FILE FOUND - STARTING EMPTY"
+009300     ELSE
+009400         IF NOT WS-TABLE-FILE-OK
+009500             DISPLAY "TBLMNT - TABLE-FILE OPEN ERROR "
+009600                 WS-TABLE-FILE-STATUS
+009700             SET WS-EOF-TABLE-FILE TO TRUE
+009800         END-IF
+009900     END-IF.
+010000     PERFORM 1100-READ-TABLE-RECORD THRU 1100-EXIT
+010100         UNTIL WS-EOF-TABLE-FILE.
+010200     IF WS-TABLE-FILE-OK OR WS-TABLE-FILE-EOF
+010300         CLOSE TABLE-FILE
+010400     END-IF.
+010500     DISPLAY "TBLMNT - " WS-MAX-COUNT " ENTRIES LOADED".
+010600 1000-EXIT.
+010700     EXIT.
+010800*================================================================*
+010900* 1100-READ-TABLE-RECORD - PULLS ONE RECORD FORWARD INTO         *
+011000*                          WS-TABLE.                             *
+011100*================================================================*
+011200 1100-READ-TABLE-RECORD.
+011300     READ TABLE-FILE
+011400         AT END
+011500             SET WS-EOF-TABLE-FILE TO TRUE
+011600     END-READ.
+011700     IF NOT WS-EOF-TABLE-FILE
+011800         ADD 1 TO WS-MAX-COUNT
+011900         MOVE TF-RECORD TO WS-TABLE(WS-MAX-COUNT)
+012000     END-IF.
+012100 1100-EXIT.
+012200     EXIT.
+012300*================================================================*
+012400* 2000-MENU-LOOP - DISPLAYS THE MAINTENANCE MENU AND DISPATCHES  *
+012500*                  ON THE OPERATOR'S CHOICE.                     *
+012600*================================================================*
+012700 2000-MENU-LOOP.
+012800     PERFORM 2050-DISPLAY-MENU THRU 2050-EXIT.
+012900     ACCEPT WS-MENU-CHOICE.
+013000     EVALUATE WS-MENU-CHOICE
+013100         WHEN "1"
+013200             PERFORM 2100-VIEW-BY-NUMBER THRU 2100-EXIT
+013300         WHEN "2"
+013400             PERFORM 2200-VIEW-BY-ID THRU 2200-EXIT
+013500         WHEN "3"
+013600             PERFORM 2300-UPDATE-ENTRY THRU 2300-EXIT
+013700         WHEN "4"
+013800             PERFORM 2400-DEACTIVATE-ENTRY THRU 2400-EXIT
+013900         WHEN "5"
+014000             PERFORM 2900-REQUEST-EXIT THRU 2900-EXIT
+014100         WHEN OTHER
+014200             DISPLAY "TBLMNT - INVALID CHOICE, TRY AGAIN"
+014300     END-EVALUATE.
+014400 2000-EXIT.
+014500     EXIT.
+014600*================================================================*
+014700* 2050-DISPLAY-MENU                                              *
+014800*================================================================*
+014900 2050-DISPLAY-MENU.
+015000     DISPLAY " ".
+015100     DISPLAY "TBLMNT - TABLE MAINTENANCE MENU".
+015200     DISPLAY "  1. VIEW AN ENTRY BY RECORD NUMBER".
+015300     DISPLAY "  2. VIEW AN ENTRY BY ID (SEARCH ALL)".
+015400     DISPLAY "  3. UPDATE AN ENTRY'S DESCRIPTION".
+015500     DISPLAY "  4. DEACTIVATE AN ENTRY".
+015600     DISPLAY "  5. SAVE AND EXIT".
+015700     DISPLAY "ENTER CHOICE: ".
+015800 2050-EXIT.
+015900     EXIT.
+016000*================================================================*
+016100* 2100-VIEW-BY-NUMBER - DISPLAYS ONE ENTRY BY ITS POSITION IN    *
+016200*                       THE TABLE.                               *
+016300*================================================================*
+016400 2100-VIEW-BY-NUMBER.
+016500     DISPLAY "ENTER RECORD NUMBER (1 - " WS-MAX-COUNT "): ".
+016600     ACCEPT WS-ENTRY-NO.
+016700     IF WS-ENTRY-NO > ZERO AND WS-ENTRY-NO NOT > WS-MAX-COUNT
+016800         DISPLAY "ID: " TBL-REC-ID(WS-ENTRY-NO)
+016900             " DATE: " TBL-REC-DATE(WS-ENTRY-NO)
+017000         DISPLAY "DESC: " TBL-REC-DESC(WS-ENTRY-NO)
+017100         DISPLAY "STATUS: " TBL-REC-STATUS(WS-ENTRY-NO)
+017200     ELSE
+017300         DISPLAY "TBLMNT - RECORD NUMBER OUT OF RANGE"
+017400     END-IF.
+017500 2100-EXIT.
+017600     EXIT.
+017700*================================================================*
+017800* 2200-VIEW-BY-ID - USES SEARCH ALL AGAINST THE ASCENDING KEY    *
+017900*                   TO PULL ONE ENTRY BY ITS RECORD ID.          *
+018000*================================================================*
+018100 2200-VIEW-BY-ID.
+018200     DISPLAY "ENTER RECORD ID: ".
+018300     ACCEPT WS-LOOKUP-ID.
+018400     SET WS-TABLE-IDX TO 1.
+018500     SEARCH ALL WS-TABLE
+018600         AT END
+018700             DISPLAY "TBLMNT - ID " WS-LOOKUP-ID " NOT FOUND"
+018800         WHEN TBL-REC-ID(WS-TABLE-IDX) = WS-LOOKUP-ID
+018900             DISPLAY "DESC: " TBL-REC-DESC(WS-TABLE-IDX)
+019000             DISPLAY "STATUS: " TBL-REC-STATUS(WS-TABLE-IDX)
+019100     END-SEARCH.
+019200 2200-EXIT.
+019300     EXIT.
+019400*================================================================*
+019500* 2300-UPDATE-ENTRY - REPLACES THE DESCRIPTION ON ONE ENTRY,     *
+019600*                     LOCATED BY RECORD NUMBER.                  *
+019700*================================================================*
+019800 2300-UPDATE-ENTRY.
+019900     DISPLAY "ENTER RECORD NUMBER TO UPDATE (1 - "
+020000         WS-MAX-COUNT "): ".
+020100     ACCEPT WS-ENTRY-NO.
+020200     IF WS-ENTRY-NO > ZERO AND WS-ENTRY-NO NOT > WS-MAX-COUNT
+020300         DISPLAY "ENTER NEW DESCRIPTION: "
+020400         ACCEPT WS-NEW-DESC
+020500         MOVE WS-NEW-DESC TO TBL-REC-DESC(WS-ENTRY-NO)
+020600         DISPLAY "TBLMNT - ENTRY " WS-ENTRY-NO " UPDATED"
+020700     ELSE
+020800         DISPLAY "TBLMNT - RECORD NUMBER OUT OF RANGE"
+020900     END-IF.
+021000 2300-EXIT.
+021100     EXIT.
+021200*================================================================*
+021300* 2400-DEACTIVATE-ENTRY - SETS AN ENTRY'S STATUS TO INACTIVE,    *
+021400*                         LOCATED BY RECORD NUMBER.              *
+021500*================================================================*
+021600 2400-DEACTIVATE-ENTRY.
+021700     DISPLAY "ENTER RECORD NUMBER TO DEACTIVATE (1 - "
+021800         WS-MAX-COUNT "): ".
+021900     ACCEPT WS-ENTRY-NO.
+022000     IF WS-ENTRY-NO > ZERO AND WS-ENTRY-NO NOT > WS-MAX-COUNT
+022100         SET TBL-STATUS-INACTIVE(WS-ENTRY-NO) TO TRUE
+022200         DISPLAY "TBLMNT - ENTRY " WS-ENTRY-NO " DEACTIVATED"
+022300     ELSE
+022400         DISPLAY "TBLMNT - RECORD NUMBER OUT OF RANGE"
+022500     END-IF.
+022600 2400-EXIT.
+022700     EXIT.
+022800*================================================================*
+022900* 2900-REQUEST-EXIT - OPERATOR CHOSE TO SAVE AND LEAVE THE       *
+023000*                     MAINTENANCE MENU.                          *
+023100*================================================================*
+023200 2900-REQUEST-EXIT.
+023300     SET WS-QUIT-REQUESTED TO TRUE.
+023400 2900-EXIT.
+023500     EXIT.
+023600*================================================================*
+023700* 9000-TERMINATE - REWRITES TABLE-FILE IN FULL WITH WHATEVER     *
+023800*                  CHANGES WERE MADE DURING THIS SESSION.        *
+023900*================================================================*
+024000 9000-TERMINATE.
+024100     OPEN OUTPUT TABLE-FILE.
+024150     IF WS-TABLE-FILE-OK
+024200         PERFORM 9100-WRITE-TABLE-RECORD THRU 9100-EXIT
+024300             VARYING WS-COUNT FROM 1 BY 1
+024400                 UNTIL WS-COUNT > WS-MAX-COUNT
+024450         CLOSE TABLE-FILE
+024500         DISPLAY "TBLMNT - TABLE-FILE SAVED - " WS-MAX-COUNT
+024550             " ENTRIES"
+024600     ELSE
+024650         DISPLAY "TBLMNT - TABLE-FILE OPEN ERROR "
+024700             WS-TABLE-FILE-STATUS
+024750     END-IF.
+024800 9000-EXIT.
+024900     EXIT.
+025000 9100-WRITE-TABLE-RECORD.
+025100     MOVE WS-TABLE(WS-COUNT) TO TF-RECORD.
+025200     WRITE TF-RECORD.
+025300 9100-EXIT.
+025400     EXIT.

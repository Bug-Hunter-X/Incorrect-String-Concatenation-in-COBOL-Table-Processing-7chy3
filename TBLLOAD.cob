@@ -0,0 +1,729 @@
+000100*================================================================*
+000200* PROGRAM-ID.  TBLLOAD                                          *
+000300*================================================================*
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.     TBLLOAD.
+000600 AUTHOR.         J. HALVERSEN.
+000700 INSTALLATION.   DAILY PROCESSING CENTER.
+000800 DATE-WRITTEN.   01/15/1998.
+000900 DATE-COMPILED.
+001000*----------------------------------------------------------------*
+001100* MODIFICATION HISTORY                                          *
+001200*  DATE        INIT  DESCRIPTION                                *
+001300*  01/15/1998  JH    ORIGINAL PROGRAM.                          *
+001400*  08/09/2026  RGM   ADDED TABLE-FILE SO THE BUILT TABLE IS     *
+001500*                    WRITTEN OUT AT END OF RUN AND READ BACK    *
+001600*                    IN AT THE START OF THE NEXT RUN INSTEAD OF *
+001700*                    BEING LOST AT STOP RUN.                    *
+001750*  08/09/2026  RGM   REPLACED THE FLAT WS-ENTRY BLOB WITH A     *
+001760*                    STRUCTURED RECORD (ID/DATE/DESC/STATUS)    *
+001770*                    BUILT WITH STRING INTO EACH SUB-FIELD.     *
+001780*  08/09/2026  RGM   TABLE SIZE NOW COMES FROM A CONTROL CARD   *
+001790*                    (CTL-MAX-COUNT) INSTEAD OF A HARDCODED     *
+001795*                    OCCURS 100 - SEE CONTROL-FILE.             *
+001796*  08/09/2026  RGM   ADDED A PRINTED REPORT (PRINT-FILE) WITH   *
+001797*                    HEADINGS, PAGE BREAKS AND A TRAILER LINE   *
+001798*                    IN PLACE OF THE OLD DISPLAY DUMP.          *
+001799*  08/09/2026  RGM   ADDED CHECKPOINT/RESTART TO THE LOAD LOOP  *
+001799*                    SO AN ABENDED RUN PICKS UP AT THE LAST     *
+001799*                    CHECKPOINTED RECORD INSTEAD OF STARTING    *
+001799*                    OVER AT RECORD 1.                          *
+001799*  08/09/2026  RGM   ADDED AN END-OF-LOAD BALANCING CHECK      *
+001799*                    AGAINST THE CONTROL CARD'S EXPECTED COUNT. *
+001799*  08/09/2026  RGM   WS-TABLE IS NOW INDEXED AND KEYED ON       *
+001799*                    TBL-REC-ID SO A SINGLE RECORD CAN BE       *
+001799*                    PULLED WITH SEARCH ALL INSTEAD OF A        *
+001799*                    LINEAR SCAN.                               *
+001799*  08/09/2026  RGM   ADDED EXTRACT-FILE - A HEADER/DETAIL/       *
+001799*                    TRAILER FEED OF THE BUILT TABLE FOR THE     *
+001799*                    DOWNSTREAM DB2 LOAD JOB.                    *
+001799*  08/09/2026  RGM   ADDED AUDIT-FILE - LOGS EVERY RECORD BUILT  *
+001799*                    WITH ITS CONTENT, THE JOB NAME, AND A       *
+001799*                    RUN-DATE/TIME-OF-DAY TIMESTAMP.             *
+001799*  08/09/2026  RGM   CARRY-FORWARD READ NOW STOPS AT TODAY'S     *
+001799*                    CONTROL-CARD VOLUME INSTEAD OF RUNNING      *
+001799*                    PAST THE CURRENT WS-TABLE BOUND, AND WARNS  *
+001799*                    WHEN PRIOR ROWS GET CAPPED. CHECKPOINT-FILE *
+001799*                    NOW CARRIES THE ACTUAL ROWS BUILT SO FAR    *
+001799*                    (NOT JUST THE COUNT), SO A RESTART RELOADS  *
+001799*                    REAL CONTENT INSTEAD OF STALE OR BLANK      *
+001799*                    WORKING STORAGE. AUDIT-FILE NOW OPENS       *
+001799*                    EXTEND SO THE LOG ACCUMULATES ACROSS RUNS   *
+001799*                    INSTEAD OF BEING TRUNCATED EACH TIME. ADDED *
+001799*                    OPEN-ERROR CHECKING TO CONTROL-FILE AND     *
+001799*                    CHECKPOINT-FILE TO MATCH TABLE-FILE, AND TO *
+001799*                    PRINT-FILE/EXTRACT-FILE/CHECKPOINT-FILE ON  *
+001799*                    THE OUTPUT SIDE.                            *
+001799*  08/09/2026  RGM   CHECKPOINT RESTART COUNT IS NOW CAPPED AND  *
+001799*                    WARNED ON THE SAME AS THE CARRY-FORWARD     *
+001799*                    PATH WHEN TODAY'S CONTROL-CARD VOLUME       *
+001799*                    SHRINKS BELOW THE CHECKPOINTED COUNT. THE   *
+001799*                    OPEN-ERROR CHECKS ON AUDIT-FILE/CHECKPOINT- *
+001799*                    FILE/EXTRACT-FILE/PRINT-FILE NOW SKIP THE   *
+001799*                    SUBSEQUENT WRITES INSTEAD OF JUST DISPLAYING*
+001799*                    AND FALLING THROUGH TO THEM.                *
+001799*  08/09/2026  RGM   ADDED THE SAME OPEN-ERROR CHECK TO THE      *
+001799*                    TABLE-FILE SAVE THAT EVERY OTHER OUTPUT     *
+001799*                    OPEN ALREADY HAD. WS-TABLE NOW ALLOWS 0 TO  *
+001799*                    9999 OCCURRENCES SO AN EMPTY TABLE-FILE OR  *
+001799*                    A ZERO-VOLUME CONTROL CARD IS LEGAL.        *
+001799*                    WS-ACTUAL-COUNT IS NOW BUILT UP FROM THE    *
+001799*                    CARRY-FORWARD, CHECKPOINT-RESTORE AND FRESH *
+001799*                    BUILD PATHS THEMSELVES INSTEAD OF BEING     *
+001799*                    BACKED OUT OF THE LOAD LOOP'S OWN ENDING    *
+001799*                    VALUE, SO THE BALANCING CHECK CAN DETECT A  *
+001799*                    SHORTFALL THAT ISN'T JUST A CONTROL-CARD    *
+001799*                    TYPO.                                      *
+001800*----------------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER.    IBM-370.
+002200 OBJECT-COMPUTER.    IBM-370.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT TABLE-FILE ASSIGN TO TABLFILE
+002600         ORGANIZATION IS SEQUENTIAL
+002700         FILE STATUS IS WS-TABLE-FILE-STATUS.
+002720     SELECT CONTROL-FILE ASSIGN TO CTLFILE
+002740         ORGANIZATION IS SEQUENTIAL
+002760         FILE STATUS IS WS-CONTROL-FILE-STATUS.
+002770     SELECT PRINT-FILE ASSIGN TO PRTFILE
+002775         ORGANIZATION IS SEQUENTIAL
+002780         FILE STATUS IS WS-PRINT-FILE-STATUS.
+002790     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+002792         ORGANIZATION IS SEQUENTIAL
+002794         FILE STATUS IS WS-CKPT-FILE-STATUS.
+002796     SELECT EXTRACT-FILE ASSIGN TO XTRFILE
+002797         ORGANIZATION IS SEQUENTIAL
+002798         FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+002801     SELECT AUDIT-FILE ASSIGN TO AUDFILE
+002802         ORGANIZATION IS SEQUENTIAL
+002803         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+002804 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  TABLE-FILE
+003100     RECORDING MODE IS F
+003200     LABEL RECORDS ARE STANDARD.
+003300 COPY TBLREC01.
+003320 FD  CONTROL-FILE
+003340     RECORDING MODE IS F
+003360     LABEL RECORDS ARE STANDARD.
+003380 COPY CTLCARD1.
+003390 FD  PRINT-FILE
+003392     RECORDING MODE IS F
+003394     LABEL RECORDS ARE STANDARD.
+003396 01  PRINT-RECORD                PIC X(133).
+003421 FD  CHECKPOINT-FILE
+003422     RECORDING MODE IS F
+003423     LABEL RECORDS ARE STANDARD.
+003424 COPY CKPTREC1.
+003427 FD  EXTRACT-FILE
+003428     RECORDING MODE IS F
+003429     LABEL RECORDS ARE STANDARD.
+003429 COPY EXTRREC1.
+003431 FD  AUDIT-FILE
+003432     RECORDING MODE IS F
+003433     LABEL RECORDS ARE STANDARD.
+003434 COPY AUDTREC1.
+003430 WORKING-STORAGE SECTION.
+003500*----------------------------------------------------------------*
+003600* FILE STATUS AND SWITCH AREA                                   *
+003700*----------------------------------------------------------------*
+003800 01  WS-FILE-STATUSES.
+003900     05  WS-TABLE-FILE-STATUS    PIC X(02) VALUE SPACES.
+004000         88  WS-TABLE-FILE-OK            VALUE "00".
+004100         88  WS-TABLE-FILE-EOF           VALUE "10".
+004200         88  WS-TABLE-FILE-NOT-FOUND     VALUE "35".
+004220     05  WS-CONTROL-FILE-STATUS  PIC X(02) VALUE SPACES.
+004240         88  WS-CONTROL-FILE-OK          VALUE "00".
+004260         88  WS-CONTROL-FILE-NOT-FOUND   VALUE "35".
+004270     05  WS-PRINT-FILE-STATUS    PIC X(02) VALUE SPACES.
+004280         88  WS-PRINT-FILE-OK            VALUE "00".
+004285     05  WS-CKPT-FILE-STATUS     PIC X(02) VALUE SPACES.
+004286         88  WS-CKPT-FILE-OK             VALUE "00".
+004287         88  WS-CKPT-FILE-NOT-FOUND      VALUE "35".
+004288     05  WS-EXTRACT-FILE-STATUS  PIC X(02) VALUE SPACES.
+004289         88  WS-EXTRACT-FILE-OK          VALUE "00".
+004290     05  WS-AUDIT-FILE-STATUS    PIC X(02) VALUE SPACES.
+004291         88  WS-AUDIT-FILE-OK            VALUE "00".
+004292         88  WS-AUDIT-FILE-NOT-FOUND     VALUE "35".
+004300 01  WS-SWITCHES.
+004400     05  WS-EOF-SW               PIC X(01) VALUE "N".
+004500         88  WS-EOF-TABLE-FILE           VALUE "Y".
+004510     05  WS-RESTART-SW           PIC X(01) VALUE "N".
+004520         88  WS-RESTART-FOUND            VALUE "Y".
+004600 01  WS-PRIOR-COUNT              PIC 9(05) COMP VALUE ZERO.
+004610 01  WS-START-COUNT              PIC 9(05) COMP VALUE 1.
+004620 01  WS-CKPT-COUNT               PIC 9(05) COMP VALUE ZERO.
+004621 01  WS-CKPT-IDX                 PIC 9(05) COMP VALUE ZERO.
+004630 01  WS-CKPT-DIVIDE              PIC 9(05) COMP VALUE ZERO.
+004640 01  WS-CKPT-REMAINDER           PIC 9(05) COMP VALUE ZERO.
+004642 01  WS-EXPECTED-COUNT           PIC 9(05) COMP VALUE ZERO.
+004644 01  WS-ACTUAL-COUNT             PIC 9(05) COMP VALUE ZERO.
+004646 01  WS-BALANCE-SW               PIC X(01) VALUE "Y".
+004648     88  WS-BALANCE-OK                   VALUE "Y".
+004649     88  WS-BALANCE-ERROR                VALUE "N".
+004651 01  WS-EXPECTED-COUNT-DISP      PIC 9(05) VALUE ZERO.
+004652 01  WS-ACTUAL-COUNT-DISP        PIC 9(05) VALUE ZERO.
+004654 01  WS-LOOKUP-ID                PIC 9(05) COMP VALUE ZERO.
+004650 01  WS-COUNT-DISP               PIC 9(05) VALUE ZERO.
+004660 01  WS-RUN-DATE                 PIC 9(08) VALUE ZERO.
+004662 01  WS-JOB-NAME                 PIC X(08) VALUE "TBLLOAD".
+004664 01  WS-TIME-OF-DAY              PIC 9(08) VALUE ZERO.
+004666 01  WS-AUDIT-SEQ-NO             PIC 9(05) COMP VALUE ZERO.
+004670 01  WS-MAX-COUNT                PIC 9(04) COMP VALUE 100.
+004680 01  WS-MAX-COUNT-DISP           PIC 9(04) VALUE ZERO.
+004690*----------------------------------------------------------------*
+004692* REPORT CONTROL FIELDS                                         *
+004694*----------------------------------------------------------------*
+004696 01  WS-PAGE-COUNT               PIC 9(03) VALUE ZERO.
+004698 01  WS-LINE-COUNT               PIC 9(03) VALUE ZERO.
+004699 01  WS-LINES-PER-PAGE           PIC 9(03) VALUE 060.
+004699 01  WS-PRINT-LINE               PIC X(133) VALUE SPACES.
+004700*----------------------------------------------------------------*
+004800* TABLE WORKING AREA                                            *
+004900*----------------------------------------------------------------*
+005000 01  WS-AREA.
+005100     05  WS-COUNT                PIC 9(05) COMP VALUE ZERO.
+005200     05  WS-TABLE OCCURS 0 TO 9999 TIMES
+005220             DEPENDING ON WS-MAX-COUNT
+005225             ASCENDING KEY IS TBL-REC-ID
+005230             INDEXED BY WS-TABLE-IDX.
+005300     COPY TBLREC02.
+005400 PROCEDURE DIVISION.
+005500*================================================================*
+005600* 0000-MAINLINE                                                 *
+005700*================================================================*
+005800 0000-MAINLINE.
+005900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006000     PERFORM 2000-LOAD-TABLE THRU 2000-EXIT.
+006030     PERFORM 3000-BALANCE-TABLE THRU 3000-EXIT.
+006040     PERFORM 6000-LOOKUP-BY-ID THRU 6000-EXIT.
+006045     PERFORM 7000-WRITE-EXTRACT-FILE THRU 7000-EXIT.
+006050     PERFORM 4000-PRINT-REPORT THRU 4000-EXIT.
+006200     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006300     STOP RUN.
+006400*================================================================*
+006500* 1000-INITIALIZE - READ BACK YESTERDAY'S TABLE-FILE, IF ANY,    *
+006600*                   SO BUILT RECORDS CARRY FORWARD ACROSS RUNS.  *
+006700*================================================================*
+006800 1000-INITIALIZE.
+006820     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+006840     PERFORM 1050-READ-CONTROL-CARD THRU 1050-EXIT.
+006900     MOVE ZERO TO WS-PRIOR-COUNT.
+006950     MOVE ZERO TO WS-ACTUAL-COUNT.
+007000     MOVE "N" TO WS-EOF-SW.
+007100     OPEN INPUT TABLE-FILE.
+007200     IF WS-TABLE-FILE-NOT-FOUND
+007300         SET WS-EOF-TABLE-FILE TO TRUE
+007400     ELSE
+007500         IF NOT WS-TABLE-FILE-OK
+007600             DISPLAY "TBLLOAD - TABLE-FILE OPEN ERROR "
+007700                 WS-TABLE-FILE-STATUS
+007800             SET WS-EOF-TABLE-FILE TO TRUE
+007900         END-IF
+008000     END-IF.
+008100     PERFORM 1100-READ-PRIOR-TABLE THRU 1100-EXIT
+008200         UNTIL WS-EOF-TABLE-FILE.
+008300     IF WS-TABLE-FILE-OK OR WS-TABLE-FILE-EOF
+008400         CLOSE TABLE-FILE
+008500     END-IF.
+008510     PERFORM 1200-CHECK-CHECKPOINT THRU 1200-EXIT.
+008520     PERFORM 1400-DETERMINE-START THRU 1400-EXIT.
+008600 1000-EXIT.
+008700     EXIT.
+008710*================================================================*
+008711* 1200-CHECK-CHECKPOINT - LOOKS FOR A CHECKPOINT LEFT BY AN      *
+008712*                         ABENDED PRIOR RUN, AND IF ONE IS       *
+008713*                         FOUND, RELOADS THE ACTUAL ROWS IT      *
+008714*                         CARRIES (NOT JUST THE COUNT) BACK      *
+008715*                         INTO WS-TABLE.                         *
+008716*================================================================*
+008717 1200-CHECK-CHECKPOINT.
+008718     MOVE "N" TO WS-RESTART-SW.
+008719     MOVE ZERO TO WS-CKPT-COUNT.
+008720     OPEN INPUT CHECKPOINT-FILE.
+008721     IF WS-CKPT-FILE-NOT-FOUND
+008722         CONTINUE
+008723     ELSE
+008724         IF NOT WS-CKPT-FILE-OK
+008725             DISPLAY "TBLLOAD - CHECKPOINT-FILE OPEN ERROR "
+008726                 WS-CKPT-FILE-STATUS
+008727         ELSE
+008728             READ CHECKPOINT-FILE
+008729                 AT END
+008730                     CONTINUE
+008731             END-READ
+008732             IF WS-CKPT-FILE-OK AND CKPT-TYPE-HEADER
+008733                 MOVE CKPT-LAST-COUNT TO WS-CKPT-COUNT
+008734                 IF WS-CKPT-COUNT > WS-MAX-COUNT
+008735                     DISPLAY "TBLLOAD - WARNING - CHECKPOINT ROW "
+008736                         "COUNT EXCEEDS TODAY'S CONTROL-CARD "
+008737                         "VOLUME OF " WS-MAX-COUNT-DISP
+008738                         " - CHECKPOINT IS CAPPED TO THAT VOLUME"
+008739                     MOVE WS-MAX-COUNT TO WS-CKPT-COUNT
+008740                 END-IF
+008741                 SET WS-RESTART-FOUND TO TRUE
+008742                 MOVE WS-CKPT-COUNT TO WS-ACTUAL-COUNT
+008743                 PERFORM 1250-READ-CKPT-DETAIL THRU 1250-EXIT
+008744                     VARYING WS-CKPT-IDX FROM 1 BY 1
+008745                         UNTIL WS-CKPT-IDX > WS-CKPT-COUNT
+008746             END-IF
+008747             CLOSE CHECKPOINT-FILE
+008748         END-IF
+008749     END-IF.
+008750 1200-EXIT.
+008751     EXIT.
+008752*================================================================*
+008753* 1250-READ-CKPT-DETAIL - PULLS ONE BUILT-ROW DETAIL RECORD      *
+008754*                         FORWARD FROM CHECKPOINT-FILE INTO      *
+008755*                         WS-TABLE.                               *
+008756*================================================================*
+008757 1250-READ-CKPT-DETAIL.
+008758     READ CHECKPOINT-FILE
+008759         AT END
+008760             CONTINUE
+008761     END-READ.
+008762     IF WS-CKPT-FILE-OK AND CKPT-TYPE-DETAIL
+008763         IF WS-CKPT-IDX NOT > WS-MAX-COUNT
+008764             MOVE CKPT-D-REC-ID TO TBL-REC-ID(WS-CKPT-IDX)
+008765             MOVE CKPT-D-REC-DATE TO TBL-REC-DATE(WS-CKPT-IDX)
+008766             MOVE CKPT-D-REC-DESC TO TBL-REC-DESC(WS-CKPT-IDX)
+008767             MOVE CKPT-D-REC-STATUS
+008768                 TO TBL-REC-STATUS(WS-CKPT-IDX)
+008769         END-IF
+008770     END-IF.
+008771 1250-EXIT.
+008772     EXIT.
+008731*================================================================*
+008732* 1400-DETERMINE-START - DECIDES WHERE THE LOAD LOOP PICKS UP:   *
+008733*                        A CHECKPOINT WINS OVER A CARRIED-       *
+008734*                        FORWARD TABLE, WHICH WINS OVER 1.       *
+008735*================================================================*
+008736 1400-DETERMINE-START.
+008737     IF WS-RESTART-FOUND
+008738         COMPUTE WS-START-COUNT = WS-CKPT-COUNT + 1
+008739     ELSE
+008740         IF WS-PRIOR-COUNT > ZERO
+008741             COMPUTE WS-START-COUNT = WS-PRIOR-COUNT + 1
+008742         ELSE
+008743             MOVE 1 TO WS-START-COUNT
+008744         END-IF
+008745     END-IF.
+008746 1400-EXIT.
+008747     EXIT.
+008720*================================================================*
+008740* 1050-READ-CONTROL-CARD - PULLS TODAY'S VOLUME (WS-MAX-COUNT)   *
+008750*                          OFF THE CONTROL CARD. DEFAULTS TO     *
+008760*                          100 IF NO CARD IS PRESENT.            *
+008780*================================================================*
+008800 1050-READ-CONTROL-CARD.
+008820     OPEN INPUT CONTROL-FILE.
+008840     IF WS-CONTROL-FILE-NOT-FOUND
+008860         MOVE 100 TO WS-MAX-COUNT
+008865         MOVE 100 TO WS-EXPECTED-COUNT
+008880     ELSE
+008885         IF NOT WS-CONTROL-FILE-OK
+008890             DISPLAY "TBLLOAD - CONTROL-FILE OPEN ERROR "
+008895                 WS-CONTROL-FILE-STATUS
+008896             MOVE 100 TO WS-MAX-COUNT
+008897             MOVE 100 TO WS-EXPECTED-COUNT
+008898         ELSE
+008900             READ CONTROL-FILE
+008920                 AT END
+008940                     MOVE 100 TO WS-MAX-COUNT
+008945                     MOVE 100 TO WS-EXPECTED-COUNT
+008960             END-READ
+008980             IF WS-CONTROL-FILE-OK
+009000                 MOVE CTL-MAX-COUNT TO WS-MAX-COUNT
+009010                 MOVE CTL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+009015                 MOVE CTL-LOOKUP-ID TO WS-LOOKUP-ID
+009020             END-IF
+009040             CLOSE CONTROL-FILE
+009050         END-IF
+009060     END-IF.
+009070     MOVE WS-MAX-COUNT TO WS-MAX-COUNT-DISP.
+009080 1050-EXIT.
+009090     EXIT.
+009100*================================================================*
+009110* 1100-READ-PRIOR-TABLE - PULLS ONE RECORD FORWARD FROM THE      *
+009120*                         PRIOR RUN'S TABLE-FILE INTO WS-TABLE.  *
+009125*                         STOPS ONCE WS-PRIOR-COUNT REACHES      *
+009126*                         TODAY'S CONTROL-CARD VOLUME SO WE      *
+009127*                         NEVER SUBSCRIPT PAST THE CURRENT       *
+009128*                         WS-TABLE BOUND, AND WARNS IF THAT      *
+009129*                         MEANS PRIOR ROWS GET LEFT BEHIND.      *
+009130*================================================================*
+009200 1100-READ-PRIOR-TABLE.
+009210     IF WS-PRIOR-COUNT NOT < WS-MAX-COUNT
+009220         DISPLAY "TBLLOAD - WARNING - PRIOR TABLE-FILE ROW "
+009230             "COUNT REACHES TODAY'S CONTROL-CARD VOLUME OF "
+009240             WS-MAX-COUNT-DISP " - REMAINING PRIOR ROWS, IF "
+009250             "ANY, ARE NOT CARRIED FORWARD"
+009260         SET WS-EOF-TABLE-FILE TO TRUE
+009270     ELSE
+009300         READ TABLE-FILE
+009400             AT END
+009500                 SET WS-EOF-TABLE-FILE TO TRUE
+009600         END-READ
+009700         IF NOT WS-EOF-TABLE-FILE
+009800             ADD 1 TO WS-PRIOR-COUNT
+009850             ADD 1 TO WS-ACTUAL-COUNT
+009900             MOVE TF-RECORD TO WS-TABLE(WS-PRIOR-COUNT)
+010000         END-IF
+010050     END-IF.
+010100 1100-EXIT.
+010200     EXIT.
+010300*================================================================*
+010400* 2000-LOAD-TABLE - (RE)BUILD THE TABLE AND SAVE IT TO           *
+010500*                   TABLE-FILE SO IT SURVIVES THIS RUN.          *
+010600*================================================================*
+010700 2000-LOAD-TABLE.
+010750     MOVE ZERO TO WS-AUDIT-SEQ-NO.
+010760     PERFORM 2050-OPEN-AUDIT-FILE THRU 2050-EXIT.
+010800     PERFORM 2100-BUILD-ENTRY THRU 2100-EXIT
+010900        VARYING WS-COUNT FROM WS-START-COUNT BY 1
+010905            UNTIL WS-COUNT > WS-MAX-COUNT.
+010907     IF WS-AUDIT-FILE-OK
+010908         CLOSE AUDIT-FILE
+010909     END-IF.
+010950     PERFORM 2990-CLEAR-CHECKPOINT THRU 2990-EXIT.
+011000     PERFORM 2900-SAVE-TABLE-FILE THRU 2900-EXIT.
+011100 2000-EXIT.
+011200     EXIT.
+011210*================================================================*
+011220* 2050-OPEN-AUDIT-FILE - OPENS AUDIT-FILE FOR EXTEND SO THE LOG  *
+011230*                        ACCUMULATES ACROSS RUNS INSTEAD OF      *
+011240*                        BEING TRUNCATED EACH TIME. FALLS BACK   *
+011250*                        TO OUTPUT THE FIRST TIME THE FILE       *
+011260*                        DOES NOT YET EXIST.                     *
+011270*================================================================*
+011280 2050-OPEN-AUDIT-FILE.
+011290     OPEN EXTEND AUDIT-FILE.
+011300     IF WS-AUDIT-FILE-NOT-FOUND
+011310         OPEN OUTPUT AUDIT-FILE
+011320     END-IF.
+011330     IF NOT WS-AUDIT-FILE-OK
+011340         DISPLAY "TBLLOAD - AUDIT-FILE OPEN ERROR "
+011350             WS-AUDIT-FILE-STATUS
+011360     END-IF.
+011370 2050-EXIT.
+011380     EXIT.
+011300*================================================================*
+011400* 2100-BUILD-ENTRY                                               *
+011500*================================================================*
+011600 2100-BUILD-ENTRY.
+011610     MOVE WS-COUNT TO WS-COUNT-DISP.
+011620     MOVE WS-COUNT TO TBL-REC-ID(WS-COUNT).
+011630     MOVE WS-RUN-DATE TO TBL-REC-DATE(WS-COUNT).
+011640     MOVE SPACES TO TBL-REC-DESC(WS-COUNT).
+011650     STRING "RECORD NUMBER " WS-COUNT-DISP DELIMITED BY SIZE
+011660         INTO TBL-REC-DESC(WS-COUNT).
+011670     MOVE "A" TO TBL-REC-STATUS(WS-COUNT).
+011675     ADD 1 TO WS-ACTUAL-COUNT.
+011680     PERFORM 2195-WRITE-AUDIT-RECORD THRU 2195-EXIT.
+011710     DIVIDE WS-COUNT BY 25 GIVING WS-CKPT-DIVIDE
+011720         REMAINDER WS-CKPT-REMAINDER.
+011730     IF WS-CKPT-REMAINDER = ZERO
+011740         PERFORM 2190-WRITE-CHECKPOINT THRU 2190-EXIT
+011750     END-IF.
+011800 2100-EXIT.
+011900     EXIT.
+011905*================================================================*
+011906* 2195-WRITE-AUDIT-RECORD - LOGS THE ENTRY JUST BUILT: WS-COUNT, *
+011907*                           ITS CONTENT, THE JOB NAME, AND A     *
+011908*                           RUN-DATE/TIME-OF-DAY TIMESTAMP.      *
+011909*================================================================*
+011911 2195-WRITE-AUDIT-RECORD.
+011912     ADD 1 TO WS-AUDIT-SEQ-NO.
+011913     ACCEPT WS-TIME-OF-DAY FROM TIME.
+011914     MOVE SPACES TO AUDT-RECORD.
+011915     MOVE WS-AUDIT-SEQ-NO TO AUDT-SEQ-NO.
+011916     MOVE TBL-REC-ID(WS-COUNT) TO AUDT-REC-ID.
+011917     MOVE TBL-REC-DATE(WS-COUNT) TO AUDT-REC-DATE.
+011918     MOVE TBL-REC-DESC(WS-COUNT) TO AUDT-REC-DESC.
+011919     MOVE TBL-REC-STATUS(WS-COUNT) TO AUDT-REC-STATUS.
+011920     MOVE WS-JOB-NAME TO AUDT-JOB-NAME.
+011921     MOVE WS-RUN-DATE TO AUDT-TS-DATE.
+011922     MOVE WS-TIME-OF-DAY TO AUDT-TS-TIME.
+011923     IF WS-AUDIT-FILE-OK
+011924         WRITE AUDT-RECORD
+011925     END-IF.
+011926 2195-EXIT.
+011927     EXIT.
+011910*================================================================*
+011920* 2190-WRITE-CHECKPOINT - SAVES EVERY ROW BUILT SO FAR, EVERY 25 *
+011930*                         RECORDS, SO A RERUN CAN RESUME HERE    *
+011940*                         WITH THE REAL ROW CONTENT INSTEAD OF   *
+011950*                         JUST A RESTART POSITION.               *
+011955*================================================================*
+011960 2190-WRITE-CHECKPOINT.
+011980     OPEN OUTPUT CHECKPOINT-FILE.
+011985     IF WS-CKPT-FILE-OK
+011986         MOVE SPACES TO CKPT-RECORD
+011987         SET CKPT-TYPE-HEADER TO TRUE
+011988         MOVE WS-COUNT TO CKPT-LAST-COUNT
+011989         WRITE CKPT-RECORD
+011990         PERFORM 2192-WRITE-CKPT-DETAIL THRU 2192-EXIT
+011991             VARYING WS-CKPT-IDX FROM 1 BY 1
+011992                 UNTIL WS-CKPT-IDX > WS-COUNT
+011993         CLOSE CHECKPOINT-FILE
+011994     ELSE
+011995         DISPLAY "TBLLOAD - CHECKPOINT-FILE OPEN ERROR "
+011996             WS-CKPT-FILE-STATUS
+011997     END-IF.
+012010 2190-EXIT.
+012020     EXIT.
+012025*================================================================*
+012026* 2192-WRITE-CKPT-DETAIL - WRITES ONE BUILT-ROW DETAIL RECORD TO *
+012027*                          CHECKPOINT-FILE.                      *
+012028*================================================================*
+012029 2192-WRITE-CKPT-DETAIL.
+012031     MOVE SPACES TO CKPT-RECORD.
+012032     SET CKPT-TYPE-DETAIL TO TRUE.
+012033     MOVE TBL-REC-ID(WS-CKPT-IDX) TO CKPT-D-REC-ID.
+012034     MOVE TBL-REC-DATE(WS-CKPT-IDX) TO CKPT-D-REC-DATE.
+012035     MOVE TBL-REC-DESC(WS-CKPT-IDX) TO CKPT-D-REC-DESC.
+012036     MOVE TBL-REC-STATUS(WS-CKPT-IDX) TO CKPT-D-REC-STATUS.
+012037     WRITE CKPT-RECORD.
+012038 2192-EXIT.
+012039     EXIT.
+012030*================================================================*
+012040* 2990-CLEAR-CHECKPOINT - THE LOAD FINISHED CLEAN, SO THE NEXT   *
+012050*                         RUN SHOULD NOT THINK IT IS A RESTART.  *
+012060*================================================================*
+012070 2990-CLEAR-CHECKPOINT.
+012080     OPEN OUTPUT CHECKPOINT-FILE.
+012085     IF WS-CKPT-FILE-OK
+012086         CLOSE CHECKPOINT-FILE
+012087     ELSE
+012088         DISPLAY "TBLLOAD - CHECKPOINT-FILE OPEN ERROR "
+012089             WS-CKPT-FILE-STATUS
+012090     END-IF.
+012100 2990-EXIT.
+012110     EXIT.
+012000*================================================================*
+012100* 2900-SAVE-TABLE-FILE - WRITES THE COMPLETED TABLE OUT SO THE   *
+012200*                        NEXT JOB IN THE STREAM CAN PICK IT UP.  *
+012300*================================================================*
+012400 2900-SAVE-TABLE-FILE.
+012500     OPEN OUTPUT TABLE-FILE.
+012550     IF WS-TABLE-FILE-OK
+012600         PERFORM 2950-WRITE-TABLE-RECORD THRU 2950-EXIT
+012700            VARYING WS-COUNT FROM 1 BY 1
+012705                UNTIL WS-COUNT > WS-MAX-COUNT
+012750         CLOSE TABLE-FILE
+012760     ELSE
+012770         DISPLAY "TBLLOAD - TABLE-FILE OPEN ERROR "
+012780             WS-TABLE-FILE-STATUS
+012790     END-IF.
+012900 2900-EXIT.
+013000     EXIT.
+013100 2950-WRITE-TABLE-RECORD.
+013200     MOVE WS-TABLE(WS-COUNT) TO TF-RECORD.
+013300     WRITE TF-RECORD.
+013400 2950-EXIT.
+013500     EXIT.
+013450*================================================================*
+013460* 3000-BALANCE-TABLE - RECONCILES WHAT WAS ACTUALLY BUILT       *
+013470*                      AGAINST THE CONTROL CARD'S EXPECTED      *
+013480*                      COUNT INSTEAD OF TRUSTING WS-COUNT       *
+013490*                      BLINDLY.                                 *
+013500*================================================================*
+013510 3000-BALANCE-TABLE.
+013520     IF WS-ACTUAL-COUNT = WS-EXPECTED-COUNT
+013530         SET WS-BALANCE-OK TO TRUE
+013540     ELSE
+013550         SET WS-BALANCE-ERROR TO TRUE
+013560         DISPLAY "TBLLOAD - BALANCING ERROR - EXPECTED "
+013570             WS-EXPECTED-COUNT " GOT " WS-ACTUAL-COUNT
+013580     END-IF.
+013583     MOVE WS-EXPECTED-COUNT TO WS-EXPECTED-COUNT-DISP.
+013586     MOVE WS-ACTUAL-COUNT TO WS-ACTUAL-COUNT-DISP.
+013590 3000-EXIT.
+013600     EXIT.
+013610*================================================================*
+013620* 6000-LOOKUP-BY-ID - PULLS A SINGLE WS-TABLE ENTRY BY ITS      *
+013630*                     RECORD ID USING SEARCH ALL AGAINST THE    *
+013640*                     ASCENDING KEY INSTEAD OF A LINEAR SCAN.   *
+013650*                     DRIVEN BY THE OPTIONAL CTL-LOOKUP-ID ON   *
+013660*                     THE CONTROL CARD.                         *
+013670*================================================================*
+013680 6000-LOOKUP-BY-ID.
+013690     IF WS-LOOKUP-ID > ZERO
+013700         SET WS-TABLE-IDX TO 1
+013710         SEARCH ALL WS-TABLE
+013720             AT END
+013730                 DISPLAY "TBLLOAD - LOOKUP ID " WS-LOOKUP-ID
+013740                     " NOT FOUND"
+013750             WHEN TBL-REC-ID(WS-TABLE-IDX) = WS-LOOKUP-ID
+013760                 DISPLAY "TBLLOAD - LOOKUP ID " WS-LOOKUP-ID
+013770                     " FOUND - " TBL-REC-DESC(WS-TABLE-IDX)
+013780         END-SEARCH
+013790     END-IF.
+013800 6000-EXIT.
+013810     EXIT.
+013820*================================================================*
+013821* 7000-WRITE-EXTRACT-FILE - WRITES A HEADER/DETAIL/TRAILER FEED  *
+013822*                           OF THE BUILT TABLE FOR THE           *
+013823*                           DOWNSTREAM DB2 LOAD JOB.              *
+013824*================================================================*
+013825 7000-WRITE-EXTRACT-FILE.
+013826     OPEN OUTPUT EXTRACT-FILE.
+013827     IF WS-EXTRACT-FILE-OK
+013828         PERFORM 7100-WRITE-EXTRACT-HEADER THRU 7100-EXIT
+013829         PERFORM 7200-WRITE-EXTRACT-DETAIL THRU 7200-EXIT
+013830            VARYING WS-COUNT FROM 1 BY 1
+013831                UNTIL WS-COUNT > WS-MAX-COUNT
+013832         PERFORM 7900-WRITE-EXTRACT-TRAILER THRU 7900-EXIT
+013833         CLOSE EXTRACT-FILE
+013834     ELSE
+013835         DISPLAY "TBLLOAD - EXTRACT-FILE OPEN ERROR "
+013836             WS-EXTRACT-FILE-STATUS
+013837     END-IF.
+013838 7000-EXIT.
+013834     EXIT.
+013835*================================================================*
+013836* 7100-WRITE-EXTRACT-HEADER - ONE RECORD CARRYING THE RUN DATE   *
+013837*                             AND THE TOTAL RECORD COUNT.         *
+013838*================================================================*
+013839 7100-WRITE-EXTRACT-HEADER.
+013840     MOVE SPACES TO EXTR-RECORD.
+013841     SET EXTR-TYPE-HEADER TO TRUE.
+013842     MOVE WS-RUN-DATE TO EXTR-H-RUN-DATE.
+013843     MOVE WS-MAX-COUNT TO EXTR-H-RECORD-COUNT.
+013844     WRITE EXTR-RECORD.
+013845 7100-EXIT.
+013846     EXIT.
+013847*================================================================*
+013848* 7200-WRITE-EXTRACT-DETAIL - ONE RECORD PER WS-TABLE ENTRY.     *
+013849*================================================================*
+013850 7200-WRITE-EXTRACT-DETAIL.
+013851     MOVE SPACES TO EXTR-RECORD.
+013852     SET EXTR-TYPE-DETAIL TO TRUE.
+013853     MOVE TBL-REC-ID(WS-COUNT) TO EXTR-D-REC-ID.
+013854     MOVE TBL-REC-DATE(WS-COUNT) TO EXTR-D-REC-DATE.
+013855     MOVE TBL-REC-DESC(WS-COUNT) TO EXTR-D-REC-DESC.
+013856     MOVE TBL-REC-STATUS(WS-COUNT) TO EXTR-D-REC-STATUS.
+013857     WRITE EXTR-RECORD.
+013858 7200-EXIT.
+013859     EXIT.
+013860*================================================================*
+013861* 7900-WRITE-EXTRACT-TRAILER - FINAL RECORD CARRYING THE TOTAL   *
+013862*                              RECORD COUNT FOR THE LOAD         *
+013863*                              UTILITY TO BALANCE AGAINST.        *
+013864*================================================================*
+013865 7900-WRITE-EXTRACT-TRAILER.
+013866     MOVE SPACES TO EXTR-RECORD.
+013867     SET EXTR-TYPE-TRAILER TO TRUE.
+013868     MOVE WS-MAX-COUNT TO EXTR-T-RECORD-COUNT.
+013869     WRITE EXTR-RECORD.
+013870 7900-EXIT.
+013871     EXIT.
+013872*================================================================*
+013700* 4000-PRINT-REPORT - PRODUCES THE PRINTED TABLE-LOAD REPORT,   *
+013750*                     REPLACING THE OLD "TABLE CONTENTS" DUMP.  *
+013800*================================================================*
+013900 4000-PRINT-REPORT.
+013910     OPEN OUTPUT PRINT-FILE.
+013915     IF WS-PRINT-FILE-OK
+013920         MOVE ZERO TO WS-PAGE-COUNT
+013930         PERFORM 4100-PRINT-HEADING THRU 4100-EXIT
+014100         PERFORM 4200-PRINT-DETAIL THRU 4200-EXIT
+014160            VARYING WS-COUNT FROM 1 BY 1
+014180                UNTIL WS-COUNT > WS-MAX-COUNT
+014190         PERFORM 4900-PRINT-TRAILER THRU 4900-EXIT
+014195         CLOSE PRINT-FILE
+014196     ELSE
+014197         DISPLAY "TBLLOAD - PRINT-FILE OPEN ERROR "
+014198             WS-PRINT-FILE-STATUS
+014199     END-IF.
+014300 4000-EXIT.
+014400     EXIT.
+014410*================================================================*
+014420* 4100-PRINT-HEADING - NEW-PAGE HEADING CARRYING THE RUN DATE    *
+014430*                      AND TOTAL RECORD COUNT.                   *
+014440*================================================================*
+014450 4100-PRINT-HEADING.
+014460     ADD 1 TO WS-PAGE-COUNT.
+014470     MOVE SPACES TO WS-PRINT-LINE.
+014480     STRING "1" DELIMITED BY SIZE
+014490         "    TBLLOAD TABLE REPORT     RUN DATE "
+014495             DELIMITED BY SIZE
+014500         WS-RUN-DATE DELIMITED BY SIZE
+014510         "     PAGE " DELIMITED BY SIZE
+014520         WS-PAGE-COUNT DELIMITED BY SIZE
+014530         INTO WS-PRINT-LINE.
+014540     MOVE WS-PRINT-LINE TO PRINT-RECORD.
+014550     WRITE PRINT-RECORD.
+014560     MOVE SPACES TO WS-PRINT-LINE.
+014570     STRING " " DELIMITED BY SIZE
+014580         "    TOTAL RECORDS " DELIMITED BY SIZE
+014590         WS-MAX-COUNT-DISP DELIMITED BY SIZE
+014600         INTO WS-PRINT-LINE.
+014610     MOVE WS-PRINT-LINE TO PRINT-RECORD.
+014620     WRITE PRINT-RECORD.
+014630     MOVE SPACES TO PRINT-RECORD.
+014640     WRITE PRINT-RECORD.
+014650     MOVE ZERO TO WS-LINE-COUNT.
+014660 4100-EXIT.
+014670     EXIT.
+014680*================================================================*
+014690* 4200-PRINT-DETAIL - ONE DETAIL LINE PER WS-TABLE ENTRY, WITH   *
+014700*                     A PAGE BREAK EVERY WS-LINES-PER-PAGE LINES.*
+014710*================================================================*
+014720 4200-PRINT-DETAIL.
+014730     IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+014740         PERFORM 4100-PRINT-HEADING THRU 4100-EXIT
+014750     END-IF.
+014760     MOVE WS-COUNT TO WS-COUNT-DISP.
+014770     MOVE SPACES TO WS-PRINT-LINE.
+014780     STRING " " DELIMITED BY SIZE
+014790         WS-COUNT-DISP DELIMITED BY SIZE
+014800         "  " DELIMITED BY SIZE
+014810         TBL-REC-ID(WS-COUNT) DELIMITED BY SIZE
+014820         "  " DELIMITED BY SIZE
+014830         TBL-REC-DATE(WS-COUNT) DELIMITED BY SIZE
+014840         "  " DELIMITED BY SIZE
+014850         TBL-REC-DESC(WS-COUNT) DELIMITED BY SIZE
+014860         "  " DELIMITED BY SIZE
+014870         TBL-REC-STATUS(WS-COUNT) DELIMITED BY SIZE
+014880         INTO WS-PRINT-LINE.
+014890     MOVE WS-PRINT-LINE TO PRINT-RECORD.
+014900     WRITE PRINT-RECORD.
+014910     ADD 1 TO WS-LINE-COUNT.
+014920 4200-EXIT.
+014930     EXIT.
+014940*================================================================*
+014950* 4900-PRINT-TRAILER - FINAL "END OF REPORT" LINE WITH THE       *
+014960*                      TOTAL RECORD COUNT.                       *
+014970*================================================================*
+014980 4900-PRINT-TRAILER.
+014990     MOVE SPACES TO WS-PRINT-LINE.
+015000     STRING " " DELIMITED BY SIZE
+015010         "END OF REPORT - " DELIMITED BY SIZE
+015020         WS-MAX-COUNT-DISP DELIMITED BY SIZE
+015030         " RECORDS" DELIMITED BY SIZE
+015040         INTO WS-PRINT-LINE.
+015050     MOVE WS-PRINT-LINE TO PRINT-RECORD.
+015060     WRITE PRINT-RECORD.
+015062     IF WS-BALANCE-ERROR
+015064         MOVE SPACES TO WS-PRINT-LINE
+015066         STRING " " DELIMITED BY SIZE
+015068             "BALANCING ERROR - EXPECTED " DELIMITED BY SIZE
+015070             WS-EXPECTED-COUNT-DISP DELIMITED BY SIZE
+015072             " GOT " DELIMITED BY SIZE
+015074             WS-ACTUAL-COUNT-DISP DELIMITED BY SIZE
+015076             INTO WS-PRINT-LINE
+015078         MOVE WS-PRINT-LINE TO PRINT-RECORD
+015080         WRITE PRINT-RECORD
+015082     END-IF.
+015070 4900-EXIT.
+015080     EXIT.
+014900*================================================================*
+015000* 9000-TERMINATE                                                *
+015100*================================================================*
+015200 9000-TERMINATE.
+015300     CONTINUE.
+015400 9000-EXIT.
+015500     EXIT.
